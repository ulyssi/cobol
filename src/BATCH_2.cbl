@@ -13,11 +13,25 @@
       ******************************************************************
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-           SELECT TRANSACTIONS ASSIGN TO '/oscobol/src/transactions.txt'
+           SELECT TRANSACTIONS ASSIGN TO DYNAMIC WS-TRANSACTIONS-FILE
            ORGANIZATION IS SEQUENTIAL.
            SELECT VISIT_FILE ASSIGN TO '/oscobol/src/data.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESOURCE_REPORT ASSIGN TO
+               '/oscobol/src/resource_report.txt'
            ORGANIZATION IS SEQUENTIAL.
- 
+           SELECT REJECT_FILE ASSIGN TO
+               '/oscobol/src/data_rejects.txt'
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT_FILE ASSIGN TO
+               '/oscobol/src/dedup_checkpoint.txt'
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT INTERNAL_RANGES_FILE ASSIGN TO
+               '/oscobol/src/internal_ip_ranges.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RANGE-FILE-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
@@ -39,19 +53,58 @@
            03 VMONTH PIC X(3).
            03 FILLER PIC X(1).
            03 VYEAR PIC X(4).
+         02 VISITED_RESOURCE PIC X(40).
+         02 TRAFFIC_TYPE PIC X(8).
          02 VISITED_STR PIC X(10).
          02 TIMES_VISIT PIC 9(5).
-        
+
          02 LINE-FEED  PIC X.
        FD VISIT_FILE.
-        01 INPUT-RECORD    PIC X(51).
+        01 INPUT-RECORD    PIC X(200).
+
+       FD RESOURCE_REPORT.
+       01 RESOURCE-REPORT-LINE.
+         02 RR-RESOURCE PIC X(40).
+         02 RR-LABEL PIC X(8) VALUE ' HITS : '.
+         02 RR-COUNT PIC ZZZZZZ9.
+         02 RR-LINE-FEED PIC X.
+
+       FD REJECT_FILE.
+       01 REJECT-LINE.
+         02 RJ-LINE-NUM PIC Z(6)9.
+         02 RJ-LABEL PIC X(3) VALUE ' : '.
+         02 RJ-REASON PIC X(30).
+         02 RJ-RAW-TEXT PIC X(51).
+         02 RJ-LINE-FEED PIC X.
+
+       FD CHECKPOINT_FILE.
+       01 CKPT-HEADER-REC.
+         02 CKPT-REC-TYPE PIC X(1).
+         02 CKPT-OCC2 PIC 9(6).
+         02 CKPT-NB-ELT PIC 9(6).
+         02 CKPT-RESOURCE-COUNT PIC 9(6).
+         02 CKPT-LINE-FEED PIC X.
+       01 CKPT-DATA-REC.
+         02 CKPT-DATA-TYPE PIC X(1).
+         02 CKPT-VISIT-ENTRY PIC X(95).
+         02 CKPT-DATA-LINE-FEED PIC X.
+       01 CKPT-RESOURCE-REC.
+         02 CKPT-RESOURCE-TYPE PIC X(1).
+         02 CKPT-RESOURCE-ENTRY PIC X(47).
+         02 CKPT-RESOURCE-LINE-FEED PIC X.
+
+       FD INTERNAL_RANGES_FILE.
+       01 RANGE-REC.
+         02 RANGE-FROM-TEXT PIC X(15).
+         02 FILLER PIC X(1).
+         02 RANGE-TO-TEXT PIC X(15).
 
 
       ******************************************************************
        WORKING-STORAGE             SECTION.
       ******************************************************************
        01 VISIT-STRUCT-final.
-        02 VISIT_info  OCCURS 3000 times.
+        02 VISIT_info  OCCURS 50000 times.
            03 ID_IP.
             04 IP_f.
               05 IP_1_f PIC 9(3).
@@ -65,16 +118,17 @@
             04 VISIT_DATE_TAB_f.
               05 VDAY_f PIC X(2).
               05 FILLER PIC X(1).
-              05 FILLER PIC X(1).
               05 VMONTH_f PIC X(3).
               05 FILLER PIC X(1).
               05 VYEAR_f PIC X(4).
+           03 RESOURCE_f PIC X(40).
+           03 TRAFFIC_TYPE_f PIC X(8).
            03 VISITED_STR_f PIC X(10).
-           03 TIMES_VISIT_f PIC 9(5).   
+           03 TIMES_VISIT_f PIC 9(5).
            03 LINE-FEED_f  PIC X.
 
        01 TABLE_VISIT.
-        02 VISIT-STRUCT_TAB OCCURS 3000 times.
+        02 VISIT-STRUCT_TAB OCCURS 50000 times.
          03 IP_TAB.
            04 IP_1_TAB PIC 9(3).
            04 filler PIC X(1).
@@ -89,8 +143,15 @@
            04 filler PIC X(1).
            04 VMONTH_TAB PIC X(3).
            04 filler PIC X(1).
-           04 VYEAR_TAB PIC X(4).       
- 
+           04 VYEAR_TAB PIC X(4).
+         03 RESOURCE_TAB PIC X(40).
+         03 TRAFFIC_TYPE_TAB PIC X(8).
+
+       01 RESOURCE-TABLE.
+        02 RESOURCE-ENTRY OCCURS 50000 TIMES.
+           03 RESOURCE-NAME PIC X(40).
+           03 RESOURCE-COUNT PIC 9(7).
+
        01 WS-CURRENT-DATE-DATA.
         05  WS-CURRENT-DATE.
            10  WS-CURRENT-YEAR         PIC 9(04).
@@ -119,6 +180,77 @@
        77 NO_FIND-IND              PIC X          VALUE "N".
        77 EOF-IND              PIC X          VALUE "N".
 
+       77 WS-MAX-VISITS PIC 9(6) VALUE 50000.
+       77 WS-RAW-TABLE-FULL-SW PIC X VALUE "N".
+       77 WS-DEDUP-TABLE-FULL-SW PIC X VALUE "N".
+       77 WS-CAPACITY-REJECTS PIC 9(6) VALUE 0.
+
+       77 WS-VISITED-RESOURCE PIC X(40) VALUE SPACES.
+       77 WS-RESOURCE-COUNT PIC 999999 VALUE 0.
+       77 RES-IDX PIC 999999.
+       77 RES-MATCH-IDX PIC 999999.
+       77 RES-FIND-IND PIC X VALUE "N".
+       77 WS-FOUND-IDX PIC 999999.
+
+       77 WS-SPLIT-COUNT PIC 99 VALUE 0.
+       77 WS-IP-SPLIT-COUNT PIC 99 VALUE 0.
+       77 WS-IP-OCT1 PIC X(3) VALUE SPACES.
+       77 WS-IP-OCT2 PIC X(3) VALUE SPACES.
+       77 WS-IP-OCT3 PIC X(3) VALUE SPACES.
+       77 WS-IP-OCT4 PIC X(3) VALUE SPACES.
+       77 WS-RECORD-VALID-SW PIC X VALUE "Y".
+       77 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+       77 WS-REJECT-COUNT PIC 9(6) VALUE 0.
+
+       77 WS-PARM PIC X(80) VALUE SPACES.
+       77 WS-FROM-DATE PIC X(11) VALUE SPACES.
+       77 WS-TO-DATE PIC X(11) VALUE SPACES.
+       77 WS-DATE-FILTER-SW PIC X VALUE "N".
+       77 WS-IN-RANGE-SW PIC X VALUE "Y".
+       77 WS-FROM-NUM PIC 9(8) VALUE 0.
+       77 WS-TO-NUM PIC 9(8) VALUE 0.
+       77 WS-DATE-SKIPPED PIC 9(6) VALUE 0.
+       77 WS-DATE-TEXT PIC X(11) VALUE SPACES.
+       77 WS-DATE-NUM PIC 9(8) VALUE 0.
+       77 WS-DATE-DD PIC 99 VALUE 0.
+       77 WS-DATE-MON PIC XXX VALUE SPACES.
+       77 WS-DATE-YYYY PIC 9(4) VALUE 0.
+       77 WS-MONTH-NUM PIC 99 VALUE 0.
+
+       77 WS-RECORDS-WRITTEN PIC 9(7) VALUE 0.
+       77 WS-UNIQUE-IP-COUNT PIC 9(6) VALUE 0.
+
+       77 SRT-I PIC 999999.
+       77 SRT-J PIC 999999.
+       01 WS-SWAP-VISIT PIC X(95).
+
+       77 WS-TRANSACTIONS-FILE PIC X(80) VALUE SPACES.
+       77 WS-OUTPUT-OVERRIDE PIC X(80) VALUE SPACES.
+
+       77 WS-CKPT-FILE-STATUS PIC XX VALUE SPACES.
+       77 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+       77 WS-RESUME-OCC2 PIC 999999 VALUE 1.
+       77 WS-RESTART-FOUND-SW PIC X VALUE "N".
+       77 WS-CKPT-EOF-SW PIC X VALUE "N".
+       77 CKPT-IDX PIC 999999.
+       77 CKPT-RES-IDX PIC 999999.
+
+       01 INTERNAL-RANGE-TABLE.
+        02 INTERNAL-RANGE-ENTRY OCCURS 100 TIMES.
+           03 IR-FROM-NUM PIC 9(10).
+           03 IR-TO-NUM PIC 9(10).
+
+       77 WS-RANGE-FILE-STATUS PIC XX VALUE SPACES.
+       77 WS-RANGE-EOF-SW PIC X VALUE "N".
+       77 WS-INTERNAL-RANGE-COUNT PIC 999 VALUE 0.
+       77 WS-RANGE-IDX PIC 999.
+       77 WS-RANGE-OCT1 PIC 9(3).
+       77 WS-RANGE-OCT2 PIC 9(3).
+       77 WS-RANGE-OCT3 PIC 9(3).
+       77 WS-RANGE-OCT4 PIC 9(3).
+       77 WS-VISIT-IP-NUM PIC 9(10).
+       77 WS-TRAFFIC-FOUND-SW PIC X VALUE "N".
+
        01 WS-EOF-SW PIC X(01) VALUE 'N'.
            88 EOF-SW VALUE 'Y'.
            88 NOT-EOF-SW VALUE 'Y'.
@@ -139,9 +271,20 @@
               THRU 000-TRT-FONC001-FIN.
            PERFORM 000-TRT-FONC002
               THRU 000-TRT-FONC002-FIN.
+           PERFORM 500-SORT-VISITS.
            PERFORM 300-ECRITURE-FICHIER.
+           PERFORM 400-ECRITURE-RESOURCE-REPORT.
 
 
+           DISPLAY "============================================".
+           DISPLAY "BATCH_2 CONTROL TOTALS".
+           DISPLAY "  RECORDS READ        : " NUM.
+           DISPLAY "  RECORDS WRITTEN     : " WS-RECORDS-WRITTEN.
+           DISPLAY "  REJECTED RECORDS    : " WS-REJECT-COUNT.
+           DISPLAY "  OUTSIDE DATE RANGE  : " WS-DATE-SKIPPED.
+           COMPUTE WS-UNIQUE-IP-COUNT = NB_ELT - 1
+           DISPLAY "  UNIQUE IP COUNT     : " WS-UNIQUE-IP-COUNT.
+           DISPLAY "============================================".
            DISPLAY "FIN PROG"
            STOP RUN.
 
@@ -150,26 +293,45 @@
              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
              DISPLAY "PARAGRAPHE TRAITEMENT 1".
              DISPLAY "CURRENT DATE " SPACE WS-CURRENT-DATE-DATA.
-      
-             
+
+             PERFORM 800-INIT-DATE-FILTER
+             PERFORM 830-LOAD-INTERNAL-RANGES
+
              OPEN INPUT VISIT_FILE
-      
-                MOVE 0 to OCC
-      
+             OPEN OUTPUT REJECT_FILE
+
+                MOVE 1 to OCC
+
              PERFORM READ-FILE UNTIL EOF-IND = "Y".
-      
-             
-     
-                CLOSE VISIT_FILE.
-               
-      
-                
+
+
+
+                CLOSE VISIT_FILE
+                CLOSE REJECT_FILE.
+
+
+
        000-TRT-FONC001-FIN.
 
+       500-SORT-VISITS.
+           IF NB_ELT > 2
+             PERFORM VARYING SRT-I FROM 1 BY 1
+             UNTIL SRT-I = NB_ELT - 1
+               PERFORM VARYING SRT-J FROM 1 BY 1
+               UNTIL SRT-J = NB_ELT - SRT-I
+                 IF TIMES_VISIT_f(SRT-J) < TIMES_VISIT_f(SRT-J + 1)
+                   MOVE VISIT_info(SRT-J)     TO WS-SWAP-VISIT
+                   MOVE VISIT_info(SRT-J + 1) TO VISIT_info(SRT-J)
+                   MOVE WS-SWAP-VISIT         TO VISIT_info(SRT-J + 1)
+                 END-IF
+               END-PERFORM
+             END-PERFORM
+           END-IF.
+
        300-ECRITURE-FICHIER.
-           OPEN OUTPUT TRANSACTIONS                                
-           PERFORM TEST AFTER VARYING  
-           OCC2 FROM 1 BY 1 UNTIL OCC2 = NB_ELT 
+           OPEN OUTPUT TRANSACTIONS
+           PERFORM VARYING
+           OCC2 FROM 1 BY 1 UNTIL OCC2 = NB_ELT
               
               MOVE VISIT_info(OCC2) TO VISIT-STRUCT
               MOVE X'0A' TO LINE-FEED
@@ -178,77 +340,396 @@
         MOVE '.' TO SEP2
               MOVE '.' TO SEP3
         WRITE VISIT-STRUCT
+              ADD 1 TO WS-RECORDS-WRITTEN
            END-PERFORM.
- 
+           CLOSE TRANSACTIONS.
+
+       400-ECRITURE-RESOURCE-REPORT.
+           OPEN OUTPUT RESOURCE_REPORT
+           IF WS-RESOURCE-COUNT > 0
+             PERFORM TEST AFTER VARYING
+             RES-IDX FROM 1 BY 1 UNTIL RES-IDX = WS-RESOURCE-COUNT
+
+                MOVE RESOURCE-NAME(RES-IDX) TO RR-RESOURCE
+                MOVE RESOURCE-COUNT(RES-IDX) TO RR-COUNT
+                MOVE X'0A' TO RR-LINE-FEED
+                WRITE RESOURCE-REPORT-LINE
+             END-PERFORM
+           END-IF.
+           CLOSE RESOURCE_REPORT.
+
 
        READ-FILE.
              READ VISIT_FILE
              AT END
              MOVE "Y" TO EOF-IND.
 
+             IF EOF-IND NOT = "Y"
+             ADD 1 TO NUM
+             MOVE SPACES TO TEMP_A TEMP_B TEMP_C TEMP_D
+             MOVE 0 TO WS-SPLIT-COUNT
+             MOVE 0 TO WS-IP-SPLIT-COUNT
              UNSTRING INPUT-RECORD DELIMITED BY
              " " INTO TEMP_A TEMP_B TEMP_C TEMP_D
+             TALLYING IN WS-SPLIT-COUNT
+             MOVE TEMP_C TO WS-VISITED-RESOURCE
              UNSTRING TEMP_A DELIMITED BY "."
-             INTO  IP_1 IP_2 IP_3 IP_4 
-            
+             INTO  WS-IP-OCT1 WS-IP-OCT2 WS-IP-OCT3 WS-IP-OCT4
+             TALLYING IN WS-IP-SPLIT-COUNT
+
              UNSTRING TEMP_D DELIMITED BY "["
              INTO TEMP_B  TEMP_C
              UNSTRING TEMP_C  DELIMITED BY "]"
              INTO TEMP_D TEMP_C
-                
+
              MOVE TEMP_D TO  VISIT_DATE
-             ADD 1 to NUM
-             MOVE X'0A' TO LINE-FEED.
-      
-             MOVE VISIT-STRUCT  TO  VISIT-STRUCT_TAB(OCC) 
-               ADD 1 to OCC.
+             MOVE X'0A' TO LINE-FEED
+
+             PERFORM 700-VALIDATE-RECORD
+
+             IF WS-RECORD-VALID-SW = "Y"
+               PERFORM 730-CLASSIFY-TRAFFIC
+               PERFORM 720-CHECK-DATE-FILTER
+               IF WS-IN-RANGE-SW = "Y"
+                 IF OCC <= WS-MAX-VISITS
+                   MOVE VISIT-STRUCT  TO  VISIT-STRUCT_TAB(OCC)
+                   MOVE WS-VISITED-RESOURCE TO RESOURCE_TAB(OCC)
+                   MOVE TRAFFIC_TYPE TO TRAFFIC_TYPE_TAB(OCC)
+                   ADD 1 to OCC
+                 ELSE
+                   ADD 1 TO WS-CAPACITY-REJECTS
+                   IF WS-RAW-TABLE-FULL-SW NOT = "Y"
+                     DISPLAY "*** WARNING: VISIT TABLE FULL AT "
+                        WS-MAX-VISITS " RAW ENTRIES - "
+                        "FURTHER RECORDS ARE DISCARDED ***"
+                     MOVE "Y" TO WS-RAW-TABLE-FULL-SW
+                   END-IF
+                 END-IF
+               ELSE
+                 ADD 1 TO WS-DATE-SKIPPED
+               END-IF
+             ELSE
+               PERFORM 710-WRITE-REJECT
+             END-IF
+             END-IF.
+
+       800-INIT-DATE-FILTER.
+           MOVE "N" TO WS-DATE-FILTER-SW
+           MOVE SPACES TO WS-FROM-DATE WS-TO-DATE WS-OUTPUT-OVERRIDE
+           PERFORM 805-BUILD-DEFAULT-TRANSACTIONS-FILE
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+             UNSTRING WS-PARM DELIMITED BY ","
+                 INTO WS-FROM-DATE WS-TO-DATE WS-OUTPUT-OVERRIDE
+             IF WS-FROM-DATE NOT = SPACES
+               MOVE "Y" TO WS-DATE-FILTER-SW
+               MOVE WS-FROM-DATE TO WS-DATE-TEXT
+               PERFORM 810-DATE-TO-NUM
+               MOVE WS-DATE-NUM TO WS-FROM-NUM
+               MOVE WS-TO-DATE TO WS-DATE-TEXT
+               PERFORM 810-DATE-TO-NUM
+               MOVE WS-DATE-NUM TO WS-TO-NUM
+               DISPLAY "DATE FILTER ACTIVE FROM " WS-FROM-DATE
+                  " TO " WS-TO-DATE
+             END-IF
+             IF WS-OUTPUT-OVERRIDE NOT = SPACES
+               MOVE WS-OUTPUT-OVERRIDE TO WS-TRANSACTIONS-FILE
+             END-IF
+           END-IF.
+
+       805-BUILD-DEFAULT-TRANSACTIONS-FILE.
+           STRING '/oscobol/src/transactions.' DELIMITED BY SIZE
+              WS-CURRENT-YEAR OF WS-CURRENT-DATE-DATA DELIMITED BY SIZE
+              WS-CURRENT-MONTH OF WS-CURRENT-DATE-DATA DELIMITED BY SIZE
+              WS-CURRENT-DAY OF WS-CURRENT-DATE-DATA DELIMITED BY SIZE
+              '.batch2.txt' DELIMITED BY SIZE
+              INTO WS-TRANSACTIONS-FILE.
+
+       810-DATE-TO-NUM.
+           MOVE WS-DATE-TEXT(1:2) TO WS-DATE-DD
+           MOVE WS-DATE-TEXT(4:3) TO WS-DATE-MON
+           MOVE WS-DATE-TEXT(8:4) TO WS-DATE-YYYY
+           EVALUATE WS-DATE-MON
+             WHEN "Jan" MOVE 1 TO WS-MONTH-NUM
+             WHEN "Feb" MOVE 2 TO WS-MONTH-NUM
+             WHEN "Mar" MOVE 3 TO WS-MONTH-NUM
+             WHEN "Apr" MOVE 4 TO WS-MONTH-NUM
+             WHEN "May" MOVE 5 TO WS-MONTH-NUM
+             WHEN "Jun" MOVE 6 TO WS-MONTH-NUM
+             WHEN "Jul" MOVE 7 TO WS-MONTH-NUM
+             WHEN "Aug" MOVE 8 TO WS-MONTH-NUM
+             WHEN "Sep" MOVE 9 TO WS-MONTH-NUM
+             WHEN "Oct" MOVE 10 TO WS-MONTH-NUM
+             WHEN "Nov" MOVE 11 TO WS-MONTH-NUM
+             WHEN "Dec" MOVE 12 TO WS-MONTH-NUM
+             WHEN OTHER MOVE 0 TO WS-MONTH-NUM
+           END-EVALUATE
+           COMPUTE WS-DATE-NUM =
+              (WS-DATE-YYYY * 10000) + (WS-MONTH-NUM * 100)
+              + WS-DATE-DD.
+
+       720-CHECK-DATE-FILTER.
+           MOVE "Y" TO WS-IN-RANGE-SW
+           IF WS-DATE-FILTER-SW = "Y"
+             MOVE VISIT_DATE TO WS-DATE-TEXT
+             PERFORM 810-DATE-TO-NUM
+             IF WS-DATE-NUM < WS-FROM-NUM OR WS-DATE-NUM > WS-TO-NUM
+               MOVE "N" TO WS-IN-RANGE-SW
+             END-IF
+           END-IF.
+
+       730-CLASSIFY-TRAFFIC.
+           MOVE "EXTERNAL" TO TRAFFIC_TYPE
+           MOVE "N" TO WS-TRAFFIC-FOUND-SW
+           COMPUTE WS-VISIT-IP-NUM =
+              (IP_1 * 16777216) + (IP_2 * 65536)
+              + (IP_3 * 256) + IP_4
+           IF WS-INTERNAL-RANGE-COUNT > 0
+             PERFORM TEST AFTER VARYING
+                WS-RANGE-IDX FROM 1 BY 1
+                UNTIL WS-RANGE-IDX = WS-INTERNAL-RANGE-COUNT
+                OR WS-TRAFFIC-FOUND-SW = "Y"
+               IF WS-VISIT-IP-NUM >= IR-FROM-NUM(WS-RANGE-IDX)
+                  AND WS-VISIT-IP-NUM <= IR-TO-NUM(WS-RANGE-IDX)
+                 MOVE "Y" TO WS-TRAFFIC-FOUND-SW
+                 MOVE "INTERNAL" TO TRAFFIC_TYPE
+               END-IF
+             END-PERFORM
+           END-IF.
+
+       830-LOAD-INTERNAL-RANGES.
+           MOVE 0 TO WS-INTERNAL-RANGE-COUNT
+           MOVE "N" TO WS-RANGE-EOF-SW
+           OPEN INPUT INTERNAL_RANGES_FILE
+           IF WS-RANGE-FILE-STATUS = "00"
+             PERFORM UNTIL WS-RANGE-EOF-SW = "Y"
+               READ INTERNAL_RANGES_FILE
+                 AT END MOVE "Y" TO WS-RANGE-EOF-SW
+               END-READ
+               IF WS-RANGE-EOF-SW NOT = "Y"
+                  AND WS-INTERNAL-RANGE-COUNT < 100
+                 ADD 1 TO WS-INTERNAL-RANGE-COUNT
+                 UNSTRING RANGE-FROM-TEXT DELIMITED BY "."
+                    INTO WS-RANGE-OCT1 WS-RANGE-OCT2
+                         WS-RANGE-OCT3 WS-RANGE-OCT4
+                 COMPUTE IR-FROM-NUM(WS-INTERNAL-RANGE-COUNT) =
+                    (WS-RANGE-OCT1 * 16777216)
+                    + (WS-RANGE-OCT2 * 65536)
+                    + (WS-RANGE-OCT3 * 256) + WS-RANGE-OCT4
+                 UNSTRING RANGE-TO-TEXT DELIMITED BY "."
+                    INTO WS-RANGE-OCT1 WS-RANGE-OCT2
+                         WS-RANGE-OCT3 WS-RANGE-OCT4
+                 COMPUTE IR-TO-NUM(WS-INTERNAL-RANGE-COUNT) =
+                    (WS-RANGE-OCT1 * 16777216)
+                    + (WS-RANGE-OCT2 * 65536)
+                    + (WS-RANGE-OCT3 * 256) + WS-RANGE-OCT4
+               END-IF
+             END-PERFORM
+             CLOSE INTERNAL_RANGES_FILE
+           END-IF.
+
+       700-VALIDATE-RECORD.
+           MOVE "Y" TO WS-RECORD-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-SPLIT-COUNT < 4 OR WS-IP-SPLIT-COUNT < 4
+             MOVE "N" TO WS-RECORD-VALID-SW
+             MOVE "INCOMPLETE FIELDS" TO WS-REJECT-REASON
+           ELSE
+             IF WS-IP-OCT1 = SPACES OR WS-IP-OCT2 = SPACES
+                OR WS-IP-OCT3 = SPACES OR WS-IP-OCT4 = SPACES
+                OR FUNCTION TRIM(WS-IP-OCT1) NOT NUMERIC
+                OR FUNCTION TRIM(WS-IP-OCT2) NOT NUMERIC
+                OR FUNCTION TRIM(WS-IP-OCT3) NOT NUMERIC
+                OR FUNCTION TRIM(WS-IP-OCT4) NOT NUMERIC
+               MOVE "N" TO WS-RECORD-VALID-SW
+               MOVE "NON-NUMERIC IP OCTET" TO WS-REJECT-REASON
+             ELSE
+               COMPUTE IP_1 = FUNCTION NUMVAL(FUNCTION TRIM(WS-IP-OCT1))
+               COMPUTE IP_2 = FUNCTION NUMVAL(FUNCTION TRIM(WS-IP-OCT2))
+               COMPUTE IP_3 = FUNCTION NUMVAL(FUNCTION TRIM(WS-IP-OCT3))
+               COMPUTE IP_4 = FUNCTION NUMVAL(FUNCTION TRIM(WS-IP-OCT4))
+               IF IP_1 > 255 OR IP_2 > 255
+                  OR IP_3 > 255 OR IP_4 > 255
+                 MOVE "N" TO WS-RECORD-VALID-SW
+                 MOVE "IP OCTET OUT OF RANGE" TO WS-REJECT-REASON
+               ELSE
+                 IF VDAY NOT NUMERIC OR VYEAR NOT NUMERIC
+                    OR VISIT_DATE = SPACES
+                   MOVE "N" TO WS-RECORD-VALID-SW
+                   MOVE "UNPARSEABLE DATE" TO WS-REJECT-REASON
+                 END-IF
+               END-IF
+             END-IF
+           END-IF.
+
+       710-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE NUM TO RJ-LINE-NUM
+           MOVE WS-REJECT-REASON TO RJ-REASON
+           MOVE INPUT-RECORD TO RJ-RAW-TEXT
+           MOVE X'0A' TO RJ-LINE-FEED
+           WRITE REJECT-LINE.
              
        
       
        000-TRT-FONC002.
-           MOVE 0 TO NB_ELT
-          
-
+           MOVE 1 TO NB_ELT
+           PERFORM 910-READ-CHECKPOINT
+           IF WS-RESTART-FOUND-SW = "Y"
+             DISPLAY "RESTART CHECKPOINT FOUND - RESUMING DEDUP AT "
+                WS-RESUME-OCC2
+           END-IF
 
 
-           PERFORM TEST AFTER VARYING 
-           OCC2 FROM 1 BY 1 UNTIL OCC2 = OCC
+           PERFORM VARYING
+           OCC2 FROM WS-RESUME-OCC2 BY 1 UNTIL OCC2 = OCC
                PERFORM  000-FIND_ID
                PERFORM 00-ANALYSE-FIND
-        DISPLAY OCC2           
+               PERFORM 600-FIND-RESOURCE
+               PERFORM 610-ANALYSE-RESOURCE
+               IF FUNCTION MOD(OCC2, WS-CHECKPOINT-INTERVAL) = 0
+                 PERFORM 900-WRITE-CHECKPOINT
+               END-IF
+        DISPLAY OCC2
            END-PERFORM.
+           PERFORM 920-CLEAR-CHECKPOINT.
        
           
        000-TRT-FONC002-FIN.
 
+       900-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT_FILE
+           MOVE "H" TO CKPT-REC-TYPE
+           MOVE OCC2 TO CKPT-OCC2
+           MOVE NB_ELT TO CKPT-NB-ELT
+           MOVE WS-RESOURCE-COUNT TO CKPT-RESOURCE-COUNT
+           MOVE X'0A' TO CKPT-LINE-FEED
+           WRITE CKPT-HEADER-REC
+           PERFORM VARYING CKPT-IDX FROM 1 BY 1
+           UNTIL CKPT-IDX = NB_ELT
+             MOVE "D" TO CKPT-DATA-TYPE
+             MOVE VISIT_info(CKPT-IDX) TO CKPT-VISIT-ENTRY
+             MOVE X'0A' TO CKPT-DATA-LINE-FEED
+             WRITE CKPT-DATA-REC
+           END-PERFORM
+           PERFORM VARYING CKPT-RES-IDX FROM 1 BY 1
+           UNTIL CKPT-RES-IDX > WS-RESOURCE-COUNT
+             MOVE "R" TO CKPT-RESOURCE-TYPE
+             MOVE RESOURCE-ENTRY(CKPT-RES-IDX) TO CKPT-RESOURCE-ENTRY
+             MOVE X'0A' TO CKPT-RESOURCE-LINE-FEED
+             WRITE CKPT-RESOURCE-REC
+           END-PERFORM
+           CLOSE CHECKPOINT_FILE.
 
+       910-READ-CHECKPOINT.
+           MOVE "N" TO WS-RESTART-FOUND-SW
+           MOVE 1 TO WS-RESUME-OCC2
+           OPEN INPUT CHECKPOINT_FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+             MOVE "N" TO WS-CKPT-EOF-SW
+             READ CHECKPOINT_FILE
+               AT END MOVE "Y" TO WS-CKPT-EOF-SW
+             END-READ
+             IF WS-CKPT-EOF-SW NOT = "Y"
+               MOVE "Y" TO WS-RESTART-FOUND-SW
+               MOVE CKPT-NB-ELT TO NB_ELT
+               MOVE CKPT-RESOURCE-COUNT TO WS-RESOURCE-COUNT
+               MOVE CKPT-OCC2 TO WS-RESUME-OCC2
+               ADD 1 TO WS-RESUME-OCC2
+               PERFORM VARYING CKPT-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-EOF-SW = "Y" OR CKPT-IDX = NB_ELT
+                 READ CHECKPOINT_FILE
+                   AT END MOVE "Y" TO WS-CKPT-EOF-SW
+                 END-READ
+                 IF WS-CKPT-EOF-SW NOT = "Y"
+                   MOVE CKPT-VISIT-ENTRY TO VISIT_info(CKPT-IDX)
+                 END-IF
+               END-PERFORM
+               PERFORM VARYING CKPT-RES-IDX FROM 1 BY 1
+               UNTIL WS-CKPT-EOF-SW = "Y"
+                  OR CKPT-RES-IDX > WS-RESOURCE-COUNT
+                 READ CHECKPOINT_FILE
+                   AT END MOVE "Y" TO WS-CKPT-EOF-SW
+                 END-READ
+                 IF WS-CKPT-EOF-SW NOT = "Y"
+                   MOVE CKPT-RESOURCE-ENTRY
+                      TO RESOURCE-ENTRY(CKPT-RES-IDX)
+                 END-IF
+               END-PERFORM
+             END-IF
+             CLOSE CHECKPOINT_FILE
+           END-IF.
+
+       920-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT_FILE
+           CLOSE CHECKPOINT_FILE.
 
        000-FIND_ID.
            MOVE "N" TO NO_FIND-IND
-        move 0 TO OCC3
-           PERFORM TEST AFTER VARYING
-              OCC3 FROM 0 BY 1 UNTIL OCC3 = NB_ELT 
+        move 1 TO OCC3
+           PERFORM VARYING
+              OCC3 FROM 1 BY 1 UNTIL OCC3 = NB_ELT
          OR  NO_FIND-IND NOT ="N"
         
-               IF IP_TAB(OCC2)=IP_f(OCC3) 
+               IF IP_TAB(OCC2)=IP_f(OCC3)
                 THEN
                  MOVE "Y" TO NO_FIND-IND
+                 MOVE OCC3 TO WS-FOUND-IDX
                END-IF
            END-PERFORM.
         
         00-ANALYSE-FIND.
               if NO_FIND-IND NOT = "Y"
               THEN
+               IF NB_ELT <= WS-MAX-VISITS
+                MOVE IP_TAB(OCC2)
+                TO IP_f(NB_ELT)
+                MOVE VISIT_DATE_TAB(OCC2)
+                TO VISIT_DATE_TAB_f(NB_ELT)
+                MOVE RESOURCE_TAB(OCC2)
+                TO RESOURCE_f(NB_ELT)
+                MOVE TRAFFIC_TYPE_TAB(OCC2)
+                TO TRAFFIC_TYPE_f(NB_ELT)
+                MOVE X'0A' TO LINE-FEED_f(NB_ELT)
+                MOVE 1 TO TIMES_VISIT_f(NB_ELT)
+                ADD 1 TO NB_ELT
+               ELSE
+                IF WS-DEDUP-TABLE-FULL-SW NOT = "Y"
+                  DISPLAY "*** WARNING: UNIQUE VISITOR TABLE FULL AT "
+                     WS-MAX-VISITS " ENTRIES - "
+                     "FURTHER UNIQUE IPS ARE DISCARDED ***"
+                  MOVE "Y" TO WS-DEDUP-TABLE-FULL-SW
+                END-IF
+               END-IF
+           else
+           ADD 1 TO TIMES_VISIT_f(WS-FOUND-IDX)
+           MOVE RESOURCE_TAB(OCC2) TO RESOURCE_f(WS-FOUND-IDX)
+           MOVE TRAFFIC_TYPE_TAB(OCC2) TO TRAFFIC_TYPE_f(WS-FOUND-IDX)
 
-               MOVE IP_TAB(OCC2)
-               TO IP_f(NB_ELT)
-               MOVE VISIT_DATE_TAB(OCC2)
-               TO VISIT_DATE_TAB_f(NB_ELT)
-               MOVE X'0A' TO LINE-FEED_f(NB_ELT)
-               ADD 1 TO NB_ELT
-               ADD 2 TO TIMES_VISIT_f(NB_ELT)
-           else 
-           ADD 1 TO TIMES_VISIT_f(OCC3)
+           END-IF.
+           EXIT.
 
+       600-FIND-RESOURCE.
+           MOVE "N" TO RES-FIND-IND
+           IF WS-RESOURCE-COUNT > 0
+             PERFORM TEST AFTER VARYING
+                RES-IDX FROM 1 BY 1 UNTIL RES-IDX = WS-RESOURCE-COUNT
+                OR RES-FIND-IND = "Y"
+                IF RESOURCE-NAME(RES-IDX) = RESOURCE_TAB(OCC2)
+                  MOVE "Y" TO RES-FIND-IND
+                  MOVE RES-IDX TO RES-MATCH-IDX
+                END-IF
+             END-PERFORM
            END-IF.
-           EXIT. 
\ No newline at end of file
+
+       610-ANALYSE-RESOURCE.
+           IF RES-FIND-IND = "Y"
+             ADD 1 TO RESOURCE-COUNT(RES-MATCH-IDX)
+           ELSE
+             IF WS-RESOURCE-COUNT < WS-MAX-VISITS
+               ADD 1 TO WS-RESOURCE-COUNT
+               MOVE RESOURCE_TAB(OCC2)
+                  TO RESOURCE-NAME(WS-RESOURCE-COUNT)
+               MOVE 1 TO RESOURCE-COUNT(WS-RESOURCE-COUNT)
+             END-IF
+           END-IF.
\ No newline at end of file
