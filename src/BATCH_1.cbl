@@ -13,9 +13,12 @@
       ******************************************************************
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-           SELECT TRANSACTIONS ASSIGN TO '/oscobol/src/transactions.txt'
+           SELECT TRANSACTIONS ASSIGN TO DYNAMIC WS-TRANSACTIONS-FILE
            ORGANIZATION IS SEQUENTIAL.
            SELECT VISIT_FILE ASSIGN TO '/oscobol/src/data.txt'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT_FILE ASSIGN TO
+               '/oscobol/src/data_rejects.batch1.txt'
            ORGANIZATION IS SEQUENTIAL.
  
       ******************************************************************
@@ -23,7 +26,6 @@
       ******************************************************************
        FILE SECTION.
        FD TRANSACTIONS.
-       01 OUTPUT_RECCORD      PIC X(30000).
        01 TRANSACTION-STRUCT.
          02 UID PIC 9(5).
          02 DESC PIC X(25).
@@ -42,14 +44,20 @@
               10  WS-CURRENT-HOURS        PIC 9(02).
               10  WS-CURRENT-MINUTE       PIC 9(02).
               10  WS-CURRENT-SECOND       PIC 9(02).
-              10  WS-CURRENT-MILLISECONDS PIC 9(02).       
+              10  WS-CURRENT-MILLISECONDS PIC 9(02).
+         02 LINE-FEED PIC X.
+
 
+       FD VISIT_FILE.
+       01 INPUT-RECORD       PIC X(200).
 
-       FD VISIT_FILE
-           RECORDING MODE IS V                     
-           BLOCK CONTAINS 0                       
-           RECORD IS VARYING IN SIZE FROM 100 to 30000.
-       01 INPUT-RECORD       PIC X(30000).
+       FD REJECT_FILE.
+       01 REJECT-LINE.
+         02 RJ-LINE-NUM PIC Z(6)9.
+         02 RJ-LABEL PIC X(3) VALUE ' : '.
+         02 RJ-REASON PIC X(30).
+         02 RJ-RAW-TEXT PIC X(51).
+         02 RJ-LINE-FEED PIC X.
 
 
       ******************************************************************
@@ -104,8 +112,27 @@
               10  WS-CURRENT-SECOND       PIC 9(02).
               10  WS-CURRENT-MILLISECONDS PIC 9(02).
 
-       77 END-OF-FILE PIC Z(1). 
-      
+       77 END-OF-FILE PIC Z(1).
+       77 TEMP_A PIC X(50).
+       77 TEMP_B PIC X(100).
+       77 TEMP_C PIC X(100).
+       77 TEMP_D PIC X(100).
+       77 WS-VISITED-RESOURCE PIC X(40) VALUE SPACES.
+       77 WS-IP-TEXT PIC X(15) VALUE SPACES.
+       77 WS-NEXT-UID PIC 9(5) VALUE 0.
+       77 WS-RECORDS-READ PIC 9(7) VALUE 0.
+       77 WS-RECORDS-WRITTEN PIC 9(7) VALUE 0.
+       77 WS-TRANSACTIONS-FILE PIC X(80) VALUE SPACES.
+       77 WS-PARM PIC X(80) VALUE SPACES.
+       77 WS-SPLIT-COUNT PIC 99 VALUE 0.
+       77 WS-IP-SPLIT-COUNT PIC 99 VALUE 0.
+       77 WS-IP-OCT1 PIC X(3) VALUE SPACES.
+       77 WS-IP-OCT2 PIC X(3) VALUE SPACES.
+       77 WS-IP-OCT3 PIC X(3) VALUE SPACES.
+       77 WS-IP-OCT4 PIC X(3) VALUE SPACES.
+       77 WS-RECORD-VALID-SW PIC X VALUE "Y".
+       77 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+       77 WS-REJECT-COUNT PIC 9(6) VALUE 0.
 
 
        PROCEDURE                   DIVISION.
@@ -122,38 +149,147 @@
            STOP RUN.
 
 
-        000-TRT-FONC001.           
+        000-TRT-FONC001.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
            MOVE WS-CURRENT-DATE-DATA TO WS-CURRENT-DATE-TRANSACTION.
            DISPLAY "PARAGRAPHE TRAITEMENT 1".
            DISPLAY WS-CURRENT-DATE-DATA.
-           OPEN INPUT VISIT_FILE 
+           PERFORM 005-BUILD-DEFAULT-TRANSACTIONS-FILE
+           OPEN INPUT VISIT_FILE
            READ VISIT_FILE
              AT END MOVE 1 TO END-OF-FILE
            END-READ
-           
+
       ******************************************************************
            IF END-OF-FILE = 1
             CLOSE VISIT_FILE
            END-IF
-          
+
            MOVE 0 TO END-OF-FILE.
+
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF WS-PARM NOT = SPACES
+             MOVE WS-PARM TO WS-TRANSACTIONS-FILE
+           END-IF
+
            OPEN OUTPUT TRANSACTIONS
+           OPEN OUTPUT REJECT_FILE
 
            PERFORM UNTIL END-OF-FILE = 1
-                WRITE OUTPUT_RECCORD FROM INPUT-RECORD
+                ADD 1 TO WS-RECORDS-READ
+                PERFORM 010-PARSE-INPUT-RECORD
+                PERFORM 700-VALIDATE-RECORD
+                IF WS-RECORD-VALID-SW = "Y"
+                  PERFORM 020-BUILD-TRANSACTION-RECORD
+                  WRITE TRANSACTION-STRUCT
+                  ADD 1 TO WS-RECORDS-WRITTEN
+                ELSE
+                  PERFORM 710-WRITE-REJECT
+                END-IF
                 READ VISIT_FILE
                 AT END MOVE 1 TO END-OF-FILE
                 END-READ
            END-PERFORM
 
-               
-               
+
+
            CLOSE TRANSACTIONS.
+           CLOSE REJECT_FILE.
+
+           DISPLAY "============================================".
+           DISPLAY "BATCH_1 CONTROL TOTALS".
+           DISPLAY "  RECORDS READ    : " WS-RECORDS-READ.
+           DISPLAY "  RECORDS WRITTEN : " WS-RECORDS-WRITTEN.
+           DISPLAY "  REJECTED RECORDS: " WS-REJECT-COUNT.
+           DISPLAY "============================================".
+
 
-          
 
 
 
         000-TRT-FONC001-FIN.
-           EXIT. 
\ No newline at end of file
+           EXIT.
+
+        005-BUILD-DEFAULT-TRANSACTIONS-FILE.
+           STRING '/oscobol/src/transactions.' DELIMITED BY SIZE
+              WS-CURRENT-YEAR OF WS-CURRENT-DATE-DATA DELIMITED BY SIZE
+              WS-CURRENT-MONTH OF WS-CURRENT-DATE-DATA DELIMITED BY SIZE
+              WS-CURRENT-DAY OF WS-CURRENT-DATE-DATA DELIMITED BY SIZE
+              '.batch1.txt' DELIMITED BY SIZE
+              INTO WS-TRANSACTIONS-FILE.
+
+        010-PARSE-INPUT-RECORD.
+           MOVE SPACES TO TEMP_A TEMP_B TEMP_C TEMP_D
+           MOVE SPACES TO WS-VISITED-RESOURCE
+           MOVE 0 TO WS-SPLIT-COUNT
+           MOVE 0 TO WS-IP-SPLIT-COUNT
+           UNSTRING INPUT-RECORD DELIMITED BY " "
+               INTO TEMP_A TEMP_B TEMP_C TEMP_D
+               TALLYING IN WS-SPLIT-COUNT
+           MOVE TEMP_C TO WS-VISITED-RESOURCE
+           UNSTRING TEMP_A DELIMITED BY "."
+               INTO WS-IP-OCT1 WS-IP-OCT2 WS-IP-OCT3 WS-IP-OCT4
+               TALLYING IN WS-IP-SPLIT-COUNT
+           UNSTRING TEMP_D DELIMITED BY "["
+               INTO TEMP_B TEMP_C
+           UNSTRING TEMP_C DELIMITED BY "]"
+               INTO TEMP_D TEMP_C
+           MOVE TEMP_D TO VISIT_DATE.
+
+        010-PARSE-INPUT-RECORD-FIN.
+           EXIT.
+
+        700-VALIDATE-RECORD.
+           MOVE "Y" TO WS-RECORD-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           IF WS-SPLIT-COUNT < 4 OR WS-IP-SPLIT-COUNT < 4
+             MOVE "N" TO WS-RECORD-VALID-SW
+             MOVE "INCOMPLETE FIELDS" TO WS-REJECT-REASON
+           ELSE
+             IF WS-IP-OCT1 = SPACES OR WS-IP-OCT2 = SPACES
+                OR WS-IP-OCT3 = SPACES OR WS-IP-OCT4 = SPACES
+                OR FUNCTION TRIM(WS-IP-OCT1) NOT NUMERIC
+                OR FUNCTION TRIM(WS-IP-OCT2) NOT NUMERIC
+                OR FUNCTION TRIM(WS-IP-OCT3) NOT NUMERIC
+                OR FUNCTION TRIM(WS-IP-OCT4) NOT NUMERIC
+               MOVE "N" TO WS-RECORD-VALID-SW
+               MOVE "NON-NUMERIC IP OCTET" TO WS-REJECT-REASON
+             ELSE
+               COMPUTE IP_1 = FUNCTION NUMVAL(FUNCTION TRIM(WS-IP-OCT1))
+               COMPUTE IP_2 = FUNCTION NUMVAL(FUNCTION TRIM(WS-IP-OCT2))
+               COMPUTE IP_3 = FUNCTION NUMVAL(FUNCTION TRIM(WS-IP-OCT3))
+               COMPUTE IP_4 = FUNCTION NUMVAL(FUNCTION TRIM(WS-IP-OCT4))
+               IF IP_1 > 255 OR IP_2 > 255
+                  OR IP_3 > 255 OR IP_4 > 255
+                 MOVE "N" TO WS-RECORD-VALID-SW
+                 MOVE "IP OCTET OUT OF RANGE" TO WS-REJECT-REASON
+               END-IF
+             END-IF
+           END-IF.
+
+        710-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-RECORDS-READ TO RJ-LINE-NUM
+           MOVE WS-REJECT-REASON TO RJ-REASON
+           MOVE INPUT-RECORD(1:51) TO RJ-RAW-TEXT
+           MOVE X'0A' TO RJ-LINE-FEED
+           WRITE REJECT-LINE.
+
+        020-BUILD-TRANSACTION-RECORD.
+           ADD 1 TO WS-NEXT-UID
+           MOVE WS-NEXT-UID TO UID OF TRANSACTION-STRUCT
+           MOVE WS-VISITED-RESOURCE TO DESC OF TRANSACTION-STRUCT
+           MOVE ZERO TO AMOUNT OF TRANSACTION-STRUCT
+           MOVE ZERO TO START-BALANCE OF TRANSACTION-STRUCT
+           MOVE ZERO TO END-BALANCE OF TRANSACTION-STRUCT
+           COMPUTE ACCOUNT-ID OF TRANSACTION-STRUCT =
+               (IP_1 * 10000) + (IP_2 * 100) + IP_3
+           STRING IP_1 "." IP_2 "." IP_3 "." IP_4
+               DELIMITED BY SIZE INTO WS-IP-TEXT
+           MOVE WS-IP-TEXT TO ACCOUNT-HOLDER
+           MOVE WS-CURRENT-DATE-TRANSACTION
+               TO WS-CURRENT-DATE-TRANSACTION-ID
+           MOVE X'0A' TO LINE-FEED OF TRANSACTION-STRUCT.
+
+        020-BUILD-TRANSACTION-RECORD-FIN.
+           EXIT.
